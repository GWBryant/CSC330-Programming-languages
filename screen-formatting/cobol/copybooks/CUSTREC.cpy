@@ -0,0 +1,10 @@
+      * Fixed-format customer extract layout, selected with LAYOUT=
+      * CUSTOMER on screenFormat's optionString.
+       01 CustomerRecord.
+           05 CUST-ID        PIC 9(6).
+           05 CUST-NAME       PIC X(30).
+           05 CUST-ADDRESS    PIC X(40).
+           05 CUST-CITY       PIC X(20).
+           05 CUST-STATE      PIC X(2).
+           05 CUST-ZIP        PIC X(10).
+           05 CUST-BALANCE    PIC 9(7)V99.
