@@ -0,0 +1,176 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. screenFormatBatch.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT WorklistFile ASSIGN TO worklistName
+               ORGANIZATION IS SEQUENTIAL.
+
+           SELECT PrintFile ASSIGN TO WS-PRINT-FILE-NAME
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-PRINT-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD WorklistFile.
+       01 WorklistEntry PIC X(32).
+
+       FD PrintFile.
+       01 PrintRecord    PIC X(133).
+
+       WORKING-STORAGE SECTION.
+       01 END-OF-WORKLIST PIC Z(1).
+       01 worklistName    PIC X(32).
+       01 optionString    PIC X(128).
+
+       01 WS-PRINT-FILE-NAME  PIC X(32) VALUE SPACES.
+       01 WS-PRINT-STATUS     PIC X(2) VALUE "00".
+       01 WS-BANNER           PIC X(80).
+       01 WS-COMMAND-LINE     PIC X(200).
+       01 WS-FILE-COUNT       PIC 9(9) VALUE 0.
+
+      * Reuses the PRINT= key from screenFormat's optionString so the
+      * batch banner lands in the same combined report as the per-file
+      * output, instead of keeping a separate notion of a report file.
+       01 WS-OPT-WORK.
+           05 WS-OPT-PTR          PIC 9(4).
+           05 WS-OPT-TOKEN        PIC X(52).
+           05 WS-OPT-KEY          PIC X(20).
+           05 WS-OPT-VAL          PIC X(32).
+
+      * TRAILER=N rides along on every per-file invocation so the
+      * called screenFormat does not print its own "END OF REPORT"
+      * trailer in the middle of the combined batch report; this
+      * program prints the one trailer that belongs at the end.
+       01 WS-EFFECTIVE-OPTIONS PIC X(150) VALUE SPACES.
+
+      * WorklistEntry comes from an external file and is concatenated
+      * straight into a CALL "SYSTEM" command line, so any entry that
+      * contains a shell metacharacter is rejected rather than passed
+      * through - this is the only user-supplied text that reaches a
+      * shell anywhere in this suite.
+       01 WS-ENTRY-VALID       PIC X(1) VALUE 'Y'.
+       01 WS-BAD-CHAR-COUNT    PIC 9(4) VALUE 0.
+
+       PROCEDURE DIVISION CHAINING worklistName, optionString.
+       Begin.
+          PERFORM FindPrintTarget
+          PERFORM BuildEffectiveOptions
+
+          OPEN INPUT WorklistFile
+          READ WorklistFile
+             AT END MOVE 1 TO END-OF-WORKLIST
+          END-READ
+
+          IF END-OF-WORKLIST = 1
+             CLOSE WorklistFile
+          END-IF
+
+          MOVE 0 TO END-OF-WORKLIST.
+
+          PERFORM UNTIL END-OF-WORKLIST = 1
+             IF FUNCTION TRIM(WorklistEntry) NOT = SPACES
+                PERFORM ProcessWorklistEntry
+             END-IF
+             READ WorklistFile
+                AT END MOVE 1 TO END-OF-WORKLIST
+             END-READ
+          END-PERFORM
+        CLOSE WorklistFile.
+
+          PERFORM WriteBatchTrailer.
+       STOP RUN.
+
+       ProcessWorklistEntry.
+          PERFORM ValidateWorklistEntry
+          IF WS-ENTRY-VALID = 'N'
+             PERFORM WriteRejectedEntryBanner
+          ELSE
+             PERFORM WriteFileBanner
+             MOVE SPACES TO WS-COMMAND-LINE
+             STRING 'screenFormat "' DELIMITED BY SIZE
+                    FUNCTION TRIM(WorklistEntry) DELIMITED BY SIZE
+                    '" "' DELIMITED BY SIZE
+                    FUNCTION TRIM(WS-EFFECTIVE-OPTIONS)
+                       DELIMITED BY SIZE
+                    '"' DELIMITED BY SIZE
+                INTO WS-COMMAND-LINE
+             CALL "SYSTEM" USING WS-COMMAND-LINE
+             ADD 1 TO WS-FILE-COUNT
+          END-IF.
+
+       ValidateWorklistEntry.
+          MOVE 'Y' TO WS-ENTRY-VALID
+          MOVE 0 TO WS-BAD-CHAR-COUNT
+          INSPECT WorklistEntry TALLYING WS-BAD-CHAR-COUNT
+             FOR ALL '"' ALL "'" ALL "`" ALL "$" ALL ";" ALL "|"
+                 ALL "&" ALL "<" ALL ">" ALL "(" ALL ")" ALL "{"
+                 ALL "}" ALL "*" ALL "?" ALL "!" ALL "#" ALL "~"
+                 ALL "^" ALL "[" ALL "]" ALL "%" ALL "\"
+          IF WS-BAD-CHAR-COUNT > 0
+             MOVE 'N' TO WS-ENTRY-VALID
+          END-IF.
+
+       BuildEffectiveOptions.
+          MOVE SPACES TO WS-EFFECTIVE-OPTIONS
+          STRING FUNCTION TRIM(optionString) DELIMITED BY SIZE
+                 " TRAILER=N" DELIMITED BY SIZE
+             INTO WS-EFFECTIVE-OPTIONS.
+
+       WriteFileBanner.
+          MOVE SPACES TO WS-BANNER
+          STRING "===== FILE: " DELIMITED BY SIZE
+                 FUNCTION TRIM(WorklistEntry) DELIMITED BY SIZE
+                 " =====" DELIMITED BY SIZE
+             INTO WS-BANNER
+          PERFORM WriteBannerLine.
+
+       WriteRejectedEntryBanner.
+          MOVE SPACES TO WS-BANNER
+          STRING "===== SKIPPED (INVALID CHARACTERS): "
+                 DELIMITED BY SIZE
+                 FUNCTION TRIM(WorklistEntry) DELIMITED BY SIZE
+                 " =====" DELIMITED BY SIZE
+             INTO WS-BANNER
+          PERFORM WriteBannerLine.
+
+       WriteBatchTrailer.
+          MOVE SPACES TO WS-BANNER
+          STRING "===== END OF BATCH REPORT - FILES PROCESSED: "
+                 DELIMITED BY SIZE
+                 WS-FILE-COUNT DELIMITED BY SIZE
+                 " =====" DELIMITED BY SIZE
+             INTO WS-BANNER
+          PERFORM WriteBannerLine.
+
+       WriteBannerLine.
+          IF WS-PRINT-FILE-NAME NOT = SPACES
+             OPEN EXTEND PrintFile
+             IF WS-PRINT-STATUS NOT = "00"
+                OPEN OUTPUT PrintFile
+             END-IF
+             MOVE WS-BANNER TO PrintRecord
+             WRITE PrintRecord
+             CLOSE PrintFile
+          ELSE
+             DISPLAY FUNCTION TRIM(WS-BANNER)
+          END-IF.
+
+       FindPrintTarget.
+          MOVE 1 TO WS-OPT-PTR
+          PERFORM UNTIL WS-OPT-PTR > LENGTH OF optionString
+             MOVE SPACES TO WS-OPT-TOKEN
+             UNSTRING optionString DELIMITED BY ALL SPACE
+                INTO WS-OPT-TOKEN
+                WITH POINTER WS-OPT-PTR
+             END-UNSTRING
+             IF WS-OPT-TOKEN NOT = SPACES
+                MOVE SPACES TO WS-OPT-KEY WS-OPT-VAL
+                UNSTRING WS-OPT-TOKEN DELIMITED BY "="
+                   INTO WS-OPT-KEY WS-OPT-VAL
+                END-UNSTRING
+                IF FUNCTION TRIM(WS-OPT-KEY) = "PRINT"
+                   MOVE WS-OPT-VAL TO WS-PRINT-FILE-NAME
+                END-IF
+             END-IF
+          END-PERFORM.
