@@ -1,38 +1,538 @@
        IDENTIFICATION DIVISION.
-       PROGRAM-ID. screenFormat.  
+       PROGRAM-ID. screenFormat.
        ENVIRONMENT DIVISION.
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
            SELECT InputFile ASSIGN TO fileName
                ORGANIZATION IS SEQUENTIAL.
-        
+
+           SELECT PrintFile ASSIGN TO WS-PRINT-FILE-NAME
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-PRINT-STATUS.
+
+           SELECT ExceptionFile ASSIGN TO WS-EXCEPTION-FILE-NAME
+               ORGANIZATION IS SEQUENTIAL.
+
+           SELECT CheckpointFile ASSIGN TO WS-CHECKPOINT-FILE-NAME
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-CKPT-STATUS.
+
+           SELECT AuditFile ASSIGN TO "SCRNFMT.AUDIT"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-AUDIT-STATUS.
+
        DATA DIVISION.
        FILE SECTION.
        FD InputFile.
        01 InputString  PIC A(67108864).
 
+       FD PrintFile.
+       01 PrintRecord  PIC X(133).
+
+       FD ExceptionFile.
+       01 ExceptionRecord PIC X(60).
+
+       FD CheckpointFile.
+       01 CheckpointRecord PIC 9(9).
+
+       FD AuditFile.
+       01 AuditRecord.
+           05 AUD-USERID   PIC X(12).
+           05 AUD-FILENAME PIC X(32).
+           05 AUD-DATE     PIC X(10).
+           05 AUD-TIME     PIC X(8).
+           05 AUD-COUNT    PIC 9(9).
+
        WORKING-STORAGE SECTION.
        01 END-OF-FILE PIC Z(1).
        01 fileName    PIC X(32).
+       01 optionString PIC X(128).
+
+      * optionString holds space-delimited KEY=VALUE settings, e.g.
+      * "PAGE=Y PAGESIZE=20".  Unrecognized or absent keys keep the
+      * defaults below, so a caller that passes only fileName gets the
+      * original unpaged, undecorated DISPLAY behavior.
+       01 WS-OPT-SWITCHES.
+           05 WS-PAGE-FLAG        PIC X(1) VALUE 'N'.
+           05 WS-PAGE-SIZE        PIC 9(4) VALUE 24.
+           05 WS-PRINT-FLAG       PIC X(1) VALUE 'N'.
+           05 WS-WIDTH-LIMIT      PIC 9(4) VALUE 0.
+           05 WS-RESTART-FLAG     PIC X(1) VALUE 'N'.
+           05 WS-FILTER-STRING    PIC X(32) VALUE SPACES.
+           05 WS-LAYOUT-NAME      PIC X(8) VALUE SPACES.
+           05 WS-TABEXP-FLAG      PIC X(1) VALUE 'N'.
+           05 WS-CASEFOLD-FLAG    PIC X(1) VALUE ' '.
+           05 WS-NONPRINT-FLAG    PIC X(1) VALUE 'N'.
+           05 WS-TRAILER-FLAG     PIC X(1) VALUE 'Y'.
+
+       01 WS-PRINT-FILE-NAME      PIC X(32) VALUE SPACES.
+       01 WS-PRINT-STATUS         PIC X(2) VALUE "00".
+       01 WS-OUT-LINE             PIC X(133) VALUE SPACES.
+       01 WS-RECORD-COUNT         PIC 9(9) VALUE 0.
+       01 WS-RECORD-NUMBER        PIC 9(9) VALUE 0.
+       01 WS-RUN-TIME             PIC 9(8).
+       01 WS-RUN-TIME-DISPLAY     PIC X(8).
+
+       01 WS-EXCEPTION-FILE-NAME  PIC X(42) VALUE SPACES.
+       01 WS-EXCEPTION-OPEN-FLAG  PIC X(1) VALUE 'N'.
+       01 WS-RECORD-LENGTH        PIC 9(9) VALUE 0.
+
+       01 WS-CHECKPOINT-FILE-NAME PIC X(40) VALUE SPACES.
+       01 WS-CKPT-STATUS          PIC X(2) VALUE "00".
+       01 WS-CHECKPOINT-INTERVAL  PIC 9(6) VALUE 1000.
+       01 WS-RESTART-RECORD       PIC 9(9) VALUE 0.
+       01 WS-SKIP-INDEX           PIC 9(9) VALUE 0.
+
+       01 WS-AUDIT-USERID         PIC X(12) VALUE SPACES.
+       01 WS-AUDIT-STATUS         PIC X(2) VALUE "00".
+
+       01 WS-FILTER-MATCH-FLAG    PIC X(1) VALUE 'Y'.
+       01 WS-FILTER-MATCH-COUNT   PIC 9(9) VALUE 0.
+       01 WS-FILTER-LEN           PIC 9(4) VALUE 0.
+       01 WS-FILTER-SCAN-POS      PIC 9(9) VALUE 0.
+       01 WS-FILTER-LAST-POS      PIC 9(9) VALUE 0.
+       01 WS-FILTER-LEAD-SPACES   PIC 9(9) VALUE 0.
+       01 WS-FILTER-START-POS     PIC 9(9) VALUE 0.
+       01 WS-FILTER-UPPER         PIC X(32) VALUE SPACES.
+
+       01 WS-BLANK-COUNT          PIC 9(9) VALUE 0.
+       01 WS-MAX-LENGTH           PIC 9(9) VALUE 0.
+
+       01 WS-EXPANDED-LINE        PIC X(133) VALUE SPACES.
+       01 WS-SRC-POS              PIC 9(4) VALUE 0.
+       01 WS-DST-POS              PIC 9(4) VALUE 0.
+
+       01 WS-OPT-WORK.
+           05 WS-OPT-PTR          PIC 9(4).
+           05 WS-OPT-TOKEN        PIC X(52).
+           05 WS-OPT-KEY          PIC X(20).
+           05 WS-OPT-VAL          PIC X(32).
+
+       01 WS-PAGE-CONTROL.
+           05 WS-PAGE-NUMBER      PIC 9(4) VALUE 1.
+           05 WS-LINE-ON-PAGE     PIC 9(4) VALUE 0.
+           05 WS-RUN-DATE         PIC 9(8).
+           05 WS-RUN-DATE-DISPLAY PIC X(10).
+           05 WS-MORE-RESPONSE    PIC X(1).
+
+       01 WS-PAGE-HEADER          PIC X(80) VALUE SPACES.
+
+      * CustomerRecord is a WORKING-STORAGE overlay, not a second FD
+      * record, because InputFile's one real record (InputString) and
+      * this structured layout are nowhere near the same length; a
+      * fixed-length file can only have one record size.  LAYOUT=
+      * CUSTOMER moves the leading bytes of each InputString into
+      * CustomerRecord before ShowCustomerRecord reads its fields.
+       COPY CUSTREC.
 
-       PROCEDURE DIVISION CHAINING fileName.
+       01 WS-BALANCE-DISPLAY      PIC Z,ZZZ,ZZ9.99.
+
+       PROCEDURE DIVISION CHAINING fileName, optionString.
        Begin.
+          PERFORM ParseOptions
+
+          ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD
+          STRING WS-RUN-DATE(5:2) DELIMITED BY SIZE
+                 "/" DELIMITED BY SIZE
+                 WS-RUN-DATE(7:2) DELIMITED BY SIZE
+                 "/" DELIMITED BY SIZE
+                 WS-RUN-DATE(1:4) DELIMITED BY SIZE
+             INTO WS-RUN-DATE-DISPLAY
+
+          ACCEPT WS-RUN-TIME FROM TIME
+          STRING WS-RUN-TIME(1:2) DELIMITED BY SIZE
+                 ":" DELIMITED BY SIZE
+                 WS-RUN-TIME(3:2) DELIMITED BY SIZE
+                 ":" DELIMITED BY SIZE
+                 WS-RUN-TIME(5:2) DELIMITED BY SIZE
+             INTO WS-RUN-TIME-DISPLAY
+
+          STRING FUNCTION TRIM(fileName) DELIMITED BY SIZE
+                 ".CKPT" DELIMITED BY SIZE
+             INTO WS-CHECKPOINT-FILE-NAME
+
+          IF WS-RESTART-FLAG = 'Y'
+             PERFORM LoadCheckpoint
+          END-IF
+
+          IF WS-PRINT-FLAG = 'Y'
+             PERFORM OpenPrintFile
+          END-IF
+
           OPEN INPUT InputFile
-          READ InputFile
-             AT END MOVE 1 TO END-OF-FILE
-          END-READ
-          
-          IF END-OF-FILE = 1
-            CLOSE InputFile
-          END-IF
-          
-          MOVE 0 TO END-OF-FILE.
-          
+
+          IF WS-RESTART-RECORD > 0
+             PERFORM SkipToRestartPoint
+          END-IF
+
+          IF END-OF-FILE NOT = 1
+             READ InputFile
+                AT END MOVE 1 TO END-OF-FILE
+             END-READ
+          END-IF
+
+          IF WS-PAGE-FLAG = 'Y' OR WS-PRINT-FLAG = 'Y'
+             PERFORM ShowPageHeader
+          END-IF
+
           PERFORM UNTIL END-OF-FILE = 1
-             DISPLAY FUNCTION TRIM(InputString)
+             PERFORM ShowInputLine
              READ InputFile into InputString
                 AT END MOVE 1 TO END-OF-FILE
              END-READ
           END-PERFORM
-        CLOSE InputFile.
+
+          CLOSE InputFile.
+
+          PERFORM ShowFooter
+
+          IF WS-PRINT-FLAG = 'Y'
+             PERFORM ClosePrintFile
+          END-IF
+
+          IF WS-EXCEPTION-OPEN-FLAG = 'Y'
+             CLOSE ExceptionFile
+          END-IF
+
+          PERFORM WriteAuditRecord.
        STOP RUN.
+
+       ShowInputLine.
+          ADD 1 TO WS-RECORD-NUMBER
+          MOVE FUNCTION LENGTH(FUNCTION TRIM(InputString))
+             TO WS-RECORD-LENGTH
+          IF WS-RECORD-LENGTH = 0
+             ADD 1 TO WS-BLANK-COUNT
+          END-IF
+          IF WS-RECORD-LENGTH > WS-MAX-LENGTH
+             MOVE WS-RECORD-LENGTH TO WS-MAX-LENGTH
+          END-IF
+          IF WS-WIDTH-LIMIT > 0
+             PERFORM CheckWidth
+          END-IF
+
+          MOVE 'Y' TO WS-FILTER-MATCH-FLAG
+          IF FUNCTION TRIM(WS-FILTER-STRING) NOT = SPACES
+             PERFORM CheckFilter
+          END-IF
+
+          IF WS-FILTER-MATCH-FLAG = 'Y'
+             IF FUNCTION TRIM(WS-LAYOUT-NAME) = "CUSTOMER"
+                PERFORM ShowCustomerRecord
+             ELSE
+                MOVE FUNCTION TRIM(InputString) TO WS-OUT-LINE
+                PERFORM CleanupLine
+                PERFORM EmitLine
+             END-IF
+             ADD 1 TO WS-RECORD-COUNT
+             IF FUNCTION TRIM(WS-FILTER-STRING) NOT = SPACES
+                ADD 1 TO WS-FILTER-MATCH-COUNT
+             END-IF
+          END-IF
+
+          IF FUNCTION MOD(WS-RECORD-NUMBER, WS-CHECKPOINT-INTERVAL) = 0
+             PERFORM WriteCheckpoint
+          END-IF.
+
+       ShowFooter.
+          MOVE SPACES TO WS-OUT-LINE
+          STRING "RECORDS READ: " DELIMITED BY SIZE
+                 WS-RECORD-NUMBER DELIMITED BY SIZE
+                 "  BLANK: " DELIMITED BY SIZE
+                 WS-BLANK-COUNT DELIMITED BY SIZE
+                 "  LONGEST: " DELIMITED BY SIZE
+                 WS-MAX-LENGTH DELIMITED BY SIZE
+             INTO WS-OUT-LINE
+          IF WS-PRINT-FLAG = 'Y'
+             WRITE PrintRecord FROM WS-OUT-LINE
+          ELSE
+             DISPLAY FUNCTION TRIM(WS-OUT-LINE)
+          END-IF
+          IF FUNCTION TRIM(WS-FILTER-STRING) NOT = SPACES
+             MOVE SPACES TO WS-OUT-LINE
+             STRING "FILTER MATCHES: " DELIMITED BY SIZE
+                    WS-FILTER-MATCH-COUNT DELIMITED BY SIZE
+                INTO WS-OUT-LINE
+             IF WS-PRINT-FLAG = 'Y'
+                WRITE PrintRecord FROM WS-OUT-LINE
+             ELSE
+                DISPLAY FUNCTION TRIM(WS-OUT-LINE)
+             END-IF
+          END-IF.
+
+       CheckFilter.
+          MOVE 'N' TO WS-FILTER-MATCH-FLAG
+          MOVE FUNCTION LENGTH(FUNCTION TRIM(WS-FILTER-STRING))
+             TO WS-FILTER-LEN
+          IF WS-FILTER-LEN > 0 AND WS-FILTER-LEN <= WS-RECORD-LENGTH
+             COMPUTE WS-FILTER-LEAD-SPACES =
+                FUNCTION LENGTH(InputString)
+                   - FUNCTION LENGTH(FUNCTION TRIM(InputString LEADING))
+             COMPUTE WS-FILTER-START-POS = WS-FILTER-LEAD-SPACES + 1
+             COMPUTE WS-FILTER-LAST-POS =
+                WS-FILTER-LEAD-SPACES + WS-RECORD-LENGTH
+                   - WS-FILTER-LEN + 1
+             MOVE FUNCTION UPPER-CASE(FUNCTION TRIM(WS-FILTER-STRING))
+                TO WS-FILTER-UPPER
+             PERFORM VARYING WS-FILTER-SCAN-POS
+                   FROM WS-FILTER-START-POS BY 1
+                   UNTIL WS-FILTER-SCAN-POS > WS-FILTER-LAST-POS
+                      OR WS-FILTER-MATCH-FLAG = 'Y'
+                IF FUNCTION UPPER-CASE(
+                      InputString(WS-FILTER-SCAN-POS:WS-FILTER-LEN))
+                      = WS-FILTER-UPPER(1:WS-FILTER-LEN)
+                   MOVE 'Y' TO WS-FILTER-MATCH-FLAG
+                END-IF
+             END-PERFORM
+          END-IF.
+
+       CleanupLine.
+          IF WS-TABEXP-FLAG = 'Y'
+             PERFORM ExpandTabs
+          END-IF
+          IF WS-CASEFOLD-FLAG = 'U'
+             MOVE FUNCTION UPPER-CASE(WS-OUT-LINE) TO WS-OUT-LINE
+          ELSE
+             IF WS-CASEFOLD-FLAG = 'L'
+                MOVE FUNCTION LOWER-CASE(WS-OUT-LINE) TO WS-OUT-LINE
+             END-IF
+          END-IF
+          IF WS-NONPRINT-FLAG = 'Y'
+             PERFORM SubstituteNonPrintable
+          END-IF.
+
+       ExpandTabs.
+          MOVE SPACES TO WS-EXPANDED-LINE
+          MOVE 0 TO WS-SRC-POS
+          MOVE 0 TO WS-DST-POS
+          PERFORM UNTIL WS-SRC-POS >= LENGTH OF WS-OUT-LINE
+                   OR WS-DST-POS >= LENGTH OF WS-EXPANDED-LINE
+             ADD 1 TO WS-SRC-POS
+             IF WS-OUT-LINE(WS-SRC-POS:1) = X'09'
+                COMPUTE WS-DST-POS = ((WS-DST-POS / 8) + 1) * 8
+             ELSE
+                ADD 1 TO WS-DST-POS
+                MOVE WS-OUT-LINE(WS-SRC-POS:1)
+                   TO WS-EXPANDED-LINE(WS-DST-POS:1)
+             END-IF
+          END-PERFORM
+          MOVE WS-EXPANDED-LINE TO WS-OUT-LINE.
+
+       SubstituteNonPrintable.
+          PERFORM VARYING WS-SRC-POS FROM 1 BY 1
+                UNTIL WS-SRC-POS > LENGTH OF WS-OUT-LINE
+             IF WS-OUT-LINE(WS-SRC-POS:1) < X'20'
+                   OR WS-OUT-LINE(WS-SRC-POS:1) > X'7E'
+                MOVE '.' TO WS-OUT-LINE(WS-SRC-POS:1)
+             END-IF
+          END-PERFORM.
+
+       EmitLine.
+          IF (WS-PAGE-FLAG = 'Y' OR WS-PRINT-FLAG = 'Y')
+                AND WS-LINE-ON-PAGE >= WS-PAGE-SIZE
+             IF WS-PRINT-FLAG = 'N'
+                DISPLAY "MORE - PRESS ENTER" WITH NO ADVANCING
+                ACCEPT WS-MORE-RESPONSE
+             END-IF
+             ADD 1 TO WS-PAGE-NUMBER
+             MOVE 0 TO WS-LINE-ON-PAGE
+             PERFORM ShowPageHeader
+          END-IF
+          IF WS-PRINT-FLAG = 'Y'
+             WRITE PrintRecord FROM WS-OUT-LINE
+          ELSE
+             DISPLAY FUNCTION TRIM(WS-OUT-LINE)
+          END-IF
+          ADD 1 TO WS-LINE-ON-PAGE.
+
+       ShowCustomerRecord.
+          MOVE InputString(1:FUNCTION LENGTH(CustomerRecord))
+             TO CustomerRecord
+          MOVE SPACES TO WS-OUT-LINE
+          STRING "CUST-ID:      " DELIMITED BY SIZE
+                 CUST-ID DELIMITED BY SIZE
+             INTO WS-OUT-LINE
+          PERFORM EmitLine
+          MOVE SPACES TO WS-OUT-LINE
+          STRING "NAME:         " DELIMITED BY SIZE
+                 CUST-NAME DELIMITED BY SIZE
+             INTO WS-OUT-LINE
+          PERFORM EmitLine
+          MOVE SPACES TO WS-OUT-LINE
+          STRING "ADDRESS:      " DELIMITED BY SIZE
+                 CUST-ADDRESS DELIMITED BY SIZE
+             INTO WS-OUT-LINE
+          PERFORM EmitLine
+          MOVE SPACES TO WS-OUT-LINE
+          STRING "CITY/ST/ZIP:  " DELIMITED BY SIZE
+                 FUNCTION TRIM(CUST-CITY) DELIMITED BY SIZE
+                 " " DELIMITED BY SIZE
+                 CUST-STATE DELIMITED BY SIZE
+                 " " DELIMITED BY SIZE
+                 CUST-ZIP DELIMITED BY SIZE
+             INTO WS-OUT-LINE
+          PERFORM EmitLine
+          MOVE CUST-BALANCE TO WS-BALANCE-DISPLAY
+          MOVE SPACES TO WS-OUT-LINE
+          STRING "BALANCE:      " DELIMITED BY SIZE
+                 FUNCTION TRIM(WS-BALANCE-DISPLAY) DELIMITED BY SIZE
+             INTO WS-OUT-LINE
+          PERFORM EmitLine.
+
+       ShowPageHeader.
+          STRING FUNCTION TRIM(fileName) DELIMITED BY SIZE
+                 "  PAGE " DELIMITED BY SIZE
+                 WS-PAGE-NUMBER DELIMITED BY SIZE
+                 "  RUN DATE " DELIMITED BY SIZE
+                 WS-RUN-DATE-DISPLAY DELIMITED BY SIZE
+             INTO WS-PAGE-HEADER
+          IF WS-PRINT-FLAG = 'Y'
+             MOVE WS-PAGE-HEADER TO WS-OUT-LINE
+             WRITE PrintRecord FROM WS-OUT-LINE
+          ELSE
+             DISPLAY FUNCTION TRIM(WS-PAGE-HEADER)
+          END-IF.
+
+       CheckWidth.
+          IF WS-RECORD-LENGTH > WS-WIDTH-LIMIT
+             IF WS-EXCEPTION-OPEN-FLAG = 'N'
+                STRING FUNCTION TRIM(fileName) DELIMITED BY SIZE
+                       ".WIDTHRPT" DELIMITED BY SIZE
+                   INTO WS-EXCEPTION-FILE-NAME
+                OPEN OUTPUT ExceptionFile
+                MOVE SPACES TO ExceptionRecord
+                STRING "RECORD #    ACTUAL LENGTH  (LIMIT "
+                       WS-WIDTH-LIMIT DELIMITED BY SIZE
+                       ")" DELIMITED BY SIZE
+                   INTO ExceptionRecord
+                WRITE ExceptionRecord
+                MOVE 'Y' TO WS-EXCEPTION-OPEN-FLAG
+             END-IF
+             STRING WS-RECORD-NUMBER DELIMITED BY SIZE
+                    "    " DELIMITED BY SIZE
+                    WS-RECORD-LENGTH DELIMITED BY SIZE
+                INTO ExceptionRecord
+             WRITE ExceptionRecord
+          END-IF.
+
+       LoadCheckpoint.
+          OPEN INPUT CheckpointFile
+          IF WS-CKPT-STATUS = "00"
+             READ CheckpointFile
+                AT END MOVE 0 TO WS-RESTART-RECORD
+             END-READ
+             IF WS-CKPT-STATUS = "00"
+                MOVE CheckpointRecord TO WS-RESTART-RECORD
+             END-IF
+             CLOSE CheckpointFile
+          ELSE
+             MOVE 0 TO WS-RESTART-RECORD
+          END-IF.
+
+       SkipToRestartPoint.
+          PERFORM VARYING WS-SKIP-INDEX FROM 1 BY 1
+                UNTIL WS-SKIP-INDEX > WS-RESTART-RECORD
+                   OR END-OF-FILE = 1
+             READ InputFile
+                AT END MOVE 1 TO END-OF-FILE
+             END-READ
+             IF END-OF-FILE NOT = 1
+                ADD 1 TO WS-RECORD-NUMBER
+             END-IF
+          END-PERFORM.
+
+       WriteCheckpoint.
+          OPEN OUTPUT CheckpointFile
+          MOVE WS-RECORD-NUMBER TO CheckpointRecord
+          WRITE CheckpointRecord
+          CLOSE CheckpointFile.
+
+       WriteAuditRecord.
+          ACCEPT WS-AUDIT-USERID FROM ENVIRONMENT "USER"
+             ON EXCEPTION MOVE "UNKNOWN" TO WS-AUDIT-USERID
+          END-ACCEPT
+          OPEN EXTEND AuditFile
+          IF WS-AUDIT-STATUS NOT = "00"
+             OPEN OUTPUT AuditFile
+          END-IF
+          MOVE WS-AUDIT-USERID TO AUD-USERID
+          MOVE fileName TO AUD-FILENAME
+          MOVE WS-RUN-DATE-DISPLAY TO AUD-DATE
+          MOVE WS-RUN-TIME-DISPLAY TO AUD-TIME
+          MOVE WS-RECORD-COUNT TO AUD-COUNT
+          WRITE AuditRecord
+          CLOSE AuditFile.
+
+       OpenPrintFile.
+          OPEN EXTEND PrintFile
+          IF WS-PRINT-STATUS NOT = "00"
+             OPEN OUTPUT PrintFile
+          END-IF
+          MOVE "SCREENFORMAT EXTRACT REPORT" TO WS-OUT-LINE
+          WRITE PrintRecord FROM WS-OUT-LINE
+          MOVE SPACES TO WS-OUT-LINE
+          STRING "FILE: " DELIMITED BY SIZE
+                 FUNCTION TRIM(fileName) DELIMITED BY SIZE
+                 "   RUN " DELIMITED BY SIZE
+                 WS-RUN-DATE-DISPLAY DELIMITED BY SIZE
+                 " " DELIMITED BY SIZE
+                 WS-RUN-TIME-DISPLAY DELIMITED BY SIZE
+             INTO WS-OUT-LINE
+          WRITE PrintRecord FROM WS-OUT-LINE
+          MOVE SPACES TO WS-OUT-LINE
+          WRITE PrintRecord FROM WS-OUT-LINE.
+
+       ClosePrintFile.
+          IF WS-TRAILER-FLAG NOT = 'N'
+             MOVE SPACES TO WS-OUT-LINE
+             STRING "END OF REPORT - RECORDS DISPLAYED: "
+                    DELIMITED BY SIZE
+                    WS-RECORD-COUNT DELIMITED BY SIZE
+                INTO WS-OUT-LINE
+             WRITE PrintRecord FROM WS-OUT-LINE
+          END-IF
+          CLOSE PrintFile.
+
+       ParseOptions.
+          MOVE 1 TO WS-OPT-PTR
+          PERFORM UNTIL WS-OPT-PTR > LENGTH OF optionString
+             MOVE SPACES TO WS-OPT-TOKEN
+             UNSTRING optionString DELIMITED BY ALL SPACE
+                INTO WS-OPT-TOKEN
+                WITH POINTER WS-OPT-PTR
+             END-UNSTRING
+             IF WS-OPT-TOKEN NOT = SPACES
+                PERFORM ApplyOption
+             END-IF
+          END-PERFORM.
+
+       ApplyOption.
+          MOVE SPACES TO WS-OPT-KEY WS-OPT-VAL
+          UNSTRING WS-OPT-TOKEN DELIMITED BY "="
+             INTO WS-OPT-KEY WS-OPT-VAL
+          END-UNSTRING
+          EVALUATE FUNCTION TRIM(WS-OPT-KEY)
+             WHEN "PAGE"
+                MOVE WS-OPT-VAL(1:1) TO WS-PAGE-FLAG
+             WHEN "PAGESIZE"
+                MOVE FUNCTION NUMVAL(WS-OPT-VAL) TO WS-PAGE-SIZE
+             WHEN "PRINT"
+                MOVE 'Y' TO WS-PRINT-FLAG
+                MOVE WS-OPT-VAL TO WS-PRINT-FILE-NAME
+             WHEN "WIDTH"
+                MOVE FUNCTION NUMVAL(WS-OPT-VAL) TO WS-WIDTH-LIMIT
+             WHEN "RESTART"
+                MOVE WS-OPT-VAL(1:1) TO WS-RESTART-FLAG
+             WHEN "FILTER"
+                MOVE WS-OPT-VAL TO WS-FILTER-STRING
+             WHEN "LAYOUT"
+                MOVE WS-OPT-VAL TO WS-LAYOUT-NAME
+             WHEN "TABEXP"
+                MOVE WS-OPT-VAL(1:1) TO WS-TABEXP-FLAG
+             WHEN "CASEFOLD"
+                MOVE WS-OPT-VAL(1:1) TO WS-CASEFOLD-FLAG
+             WHEN "NONPRINT"
+                MOVE WS-OPT-VAL(1:1) TO WS-NONPRINT-FLAG
+             WHEN "TRAILER"
+                MOVE WS-OPT-VAL(1:1) TO WS-TRAILER-FLAG
+          END-EVALUATE.
